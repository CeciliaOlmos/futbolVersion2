@@ -0,0 +1,240 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Mantenimiento (alta/modificacion/baja) de equipo.dat
+      *          a partir de un archivo de transacciones.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MANT-EQUIPOS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-EQUIPOS
+           ASSIGN TO "../equipo.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ARCHIVO-EQUIPOS-NUEVO
+           ASSIGN TO "../equipo.nuevo.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ARCHIVO-TRANSACCIONES
+           ASSIGN TO "../trans_equipo.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVO-LOG
+           ASSIGN TO "../equipo_log.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  ARCHIVO-EQUIPOS.
+       01  EQU-REG.
+           03 EQU-COD PIC 99.
+           03 EQU-NOMBRE PIC X(15).
+
+       FD  ARCHIVO-EQUIPOS-NUEVO.
+       01  EQU-REG-NUEVO.
+           03 EQU-COD-N PIC 99.
+           03 EQU-NOMBRE-N PIC X(15).
+
+       FD  ARCHIVO-TRANSACCIONES.
+       01  REG-TRANS.
+           03 TRANS-TIPO PIC X(1).
+           03 TRANS-COD PIC 99.
+           03 TRANS-NOMBRE PIC X(15).
+
+       FD  ARCHIVO-LOG.
+       01  REG-LOG.
+           03 LOG-TIPO PIC X(1).
+           03 LOG-COD PIC 99.
+           03 LOG-RESULTADO PIC X(10).
+           03 LOG-DESCRIPCION PIC X(40).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  W-FLAG PIC 9.
+       01  W-ENCONTRADO PIC 9(4).
+       01  W-EQU-T-NOM-ANTERIOR PIC X(15).
+       01  W-TABLA-EQU.
+           03 W-EQU-CANT PIC 9(4) VALUE ZERO.
+           03 W-EQU-ENTRY OCCURS 200 TIMES INDEXED BY W-EQU-IDX.
+               05 W-EQU-T-COD PIC 99.
+               05 W-EQU-T-NOM PIC X(15).
+               05 W-EQU-T-ACTIVO PIC 9.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESAR-TRANSACCIONES.
+           PERFORM 3000-GRABAR-EQUIPOS.
+           PERFORM 4000-FIN.
+
+       1000-INICIO.
+           OPEN INPUT ARCHIVO-EQUIPOS.
+           OPEN INPUT ARCHIVO-TRANSACCIONES.
+           PERFORM 1015-ABRIR-LOG.
+           PERFORM 1010-CARGAR-EQUIPOS.
+
+       1015-ABRIR-LOG.
+           OPEN INPUT ARCHIVO-LOG.
+           CLOSE ARCHIVO-LOG.
+           OPEN EXTEND ARCHIVO-LOG.
+
+       1010-CARGAR-EQUIPOS.
+           MOVE 1 TO W-FLAG.
+           PERFORM UNTIL W-FLAG = 0
+               READ ARCHIVO-EQUIPOS
+                   AT END MOVE 0 TO W-FLAG
+                   NOT AT END
+                       IF W-EQU-CANT < 200
+                           ADD 1 TO W-EQU-CANT
+                           SET W-EQU-IDX TO W-EQU-CANT
+                           MOVE EQU-COD TO W-EQU-T-COD(W-EQU-IDX)
+                           MOVE EQU-NOMBRE TO W-EQU-T-NOM(W-EQU-IDX)
+                           MOVE 1 TO W-EQU-T-ACTIVO(W-EQU-IDX)
+                       ELSE
+                           DISPLAY "EQUIPO.DAT EXCEDE EL MAXIMO DE 200"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-EQUIPOS.
+
+       2000-PROCESAR-TRANSACCIONES.
+           MOVE 1 TO W-FLAG.
+           PERFORM 2010-LEER-TRANS.
+           PERFORM UNTIL W-FLAG = 0
+               PERFORM 2020-APLICAR-TRANSACCION
+               PERFORM 2010-LEER-TRANS
+           END-PERFORM.
+           CLOSE ARCHIVO-TRANSACCIONES.
+
+       2010-LEER-TRANS.
+           READ ARCHIVO-TRANSACCIONES AT END MOVE 0 TO W-FLAG.
+
+       2020-APLICAR-TRANSACCION.
+           EVALUATE TRANS-TIPO
+               WHEN "A" PERFORM 2030-ALTA
+               WHEN "M" PERFORM 2040-MODIFICACION
+               WHEN "B" PERFORM 2050-BAJA
+               WHEN OTHER PERFORM 2060-TRANS-INVALIDA
+           END-EVALUATE.
+
+       2030-ALTA.
+           PERFORM 2070-BUSCAR-CODIGO.
+           IF W-ENCONTRADO > 0
+               MOVE "A" TO LOG-TIPO
+               MOVE TRANS-COD TO LOG-COD
+               MOVE "RECHAZADA" TO LOG-RESULTADO
+               MOVE "ALTA: EL CODIGO YA EXISTE EN EQUIPO.DAT"
+                   TO LOG-DESCRIPCION
+               WRITE REG-LOG
+           ELSE
+               IF W-EQU-CANT < 200
+                   ADD 1 TO W-EQU-CANT
+                   SET W-EQU-IDX TO W-EQU-CANT
+                   MOVE TRANS-COD TO W-EQU-T-COD(W-EQU-IDX)
+                   MOVE TRANS-NOMBRE TO W-EQU-T-NOM(W-EQU-IDX)
+                   MOVE 1 TO W-EQU-T-ACTIVO(W-EQU-IDX)
+                   MOVE "A" TO LOG-TIPO
+                   MOVE TRANS-COD TO LOG-COD
+                   MOVE "OK" TO LOG-RESULTADO
+                   MOVE "ALTA DE EQUIPO NUEVO" TO LOG-DESCRIPCION
+                   WRITE REG-LOG
+               ELSE
+                   MOVE "A" TO LOG-TIPO
+                   MOVE TRANS-COD TO LOG-COD
+                   MOVE "RECHAZADA" TO LOG-RESULTADO
+                   MOVE "ALTA: EQUIPO.DAT EXCEDE EL MAXIMO DE 200"
+                       TO LOG-DESCRIPCION
+                   WRITE REG-LOG
+               END-IF
+           END-IF.
+
+       2040-MODIFICACION.
+           PERFORM 2070-BUSCAR-CODIGO.
+           IF W-ENCONTRADO > 0
+               AND W-EQU-T-ACTIVO(W-ENCONTRADO) = 1
+               MOVE W-EQU-T-NOM(W-ENCONTRADO) TO W-EQU-T-NOM-ANTERIOR
+               MOVE TRANS-NOMBRE TO W-EQU-T-NOM(W-ENCONTRADO)
+               MOVE SPACES TO LOG-DESCRIPCION
+               STRING
+                   "DE " DELIMITED BY SIZE
+                   FUNCTION TRIM(W-EQU-T-NOM-ANTERIOR)
+                       DELIMITED BY SIZE
+                   " A " DELIMITED BY SIZE
+                   FUNCTION TRIM(TRANS-NOMBRE) DELIMITED BY SIZE
+                   INTO LOG-DESCRIPCION
+               END-STRING
+               MOVE "M" TO LOG-TIPO
+               MOVE TRANS-COD TO LOG-COD
+               MOVE "OK" TO LOG-RESULTADO
+               WRITE REG-LOG
+           ELSE
+               MOVE "M" TO LOG-TIPO
+               MOVE TRANS-COD TO LOG-COD
+               MOVE "RECHAZADA" TO LOG-RESULTADO
+               MOVE "MODIFICACION: CODIGO INEXIST. O DE BAJA"
+                   TO LOG-DESCRIPCION
+               WRITE REG-LOG
+           END-IF.
+
+       2050-BAJA.
+           PERFORM 2070-BUSCAR-CODIGO.
+           IF W-ENCONTRADO > 0
+               AND W-EQU-T-ACTIVO(W-ENCONTRADO) = 1
+               MOVE 0 TO W-EQU-T-ACTIVO(W-ENCONTRADO)
+               MOVE "B" TO LOG-TIPO
+               MOVE TRANS-COD TO LOG-COD
+               MOVE "OK" TO LOG-RESULTADO
+               MOVE "BAJA DE EQUIPO" TO LOG-DESCRIPCION
+               WRITE REG-LOG
+           ELSE
+               MOVE "B" TO LOG-TIPO
+               MOVE TRANS-COD TO LOG-COD
+               MOVE "RECHAZADA" TO LOG-RESULTADO
+               MOVE "BAJA: CODIGO INEXIST. O YA DADO DE BAJA"
+                   TO LOG-DESCRIPCION
+               WRITE REG-LOG
+           END-IF.
+
+       2060-TRANS-INVALIDA.
+           MOVE TRANS-TIPO TO LOG-TIPO.
+           MOVE TRANS-COD TO LOG-COD.
+           MOVE "RECHAZADA" TO LOG-RESULTADO.
+           MOVE "TIPO DE TRANSACCION DESCONOCIDO" TO LOG-DESCRIPCION.
+           WRITE REG-LOG.
+
+       2070-BUSCAR-CODIGO.
+           MOVE 0 TO W-ENCONTRADO.
+           PERFORM VARYING W-EQU-IDX FROM 1 BY 1
+               UNTIL W-EQU-IDX > W-EQU-CANT
+               IF W-EQU-T-COD(W-EQU-IDX) = TRANS-COD
+                   SET W-ENCONTRADO TO W-EQU-IDX
+               END-IF
+           END-PERFORM.
+
+       3000-GRABAR-EQUIPOS.
+           OPEN OUTPUT ARCHIVO-EQUIPOS-NUEVO.
+           PERFORM VARYING W-EQU-IDX FROM 1 BY 1
+               UNTIL W-EQU-IDX > W-EQU-CANT
+               IF W-EQU-T-ACTIVO(W-EQU-IDX) = 1
+                   MOVE W-EQU-T-COD(W-EQU-IDX) TO EQU-COD-N
+                   MOVE W-EQU-T-NOM(W-EQU-IDX) TO EQU-NOMBRE-N
+                   WRITE EQU-REG-NUEVO
+               END-IF
+           END-PERFORM.
+           CLOSE ARCHIVO-EQUIPOS-NUEVO.
+
+       4000-FIN.
+           CLOSE ARCHIVO-LOG.
+           STOP RUN.
+
+       END PROGRAM MANT-EQUIPOS.
