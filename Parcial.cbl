@@ -21,6 +21,10 @@
            ASSIGN TO "../jugadores.dat"
            ORGANIZATION LINE SEQUENTIAL.
 
+           SELECT ARCHIVO-JUGADORES-NUEVO
+           ASSIGN TO "../jugadores.nuevo.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
            SELECT ARCHIVO-EQUIPOS
            ASSIGN TO "../equipo.dat"
            ORGANIZATION LINE SEQUENTIAL.
@@ -28,6 +32,37 @@
            SELECT ARCHIVO-LISTADO
            ASSIGN TO "../listado.dat".
 
+           SELECT ARCHIVO-EXCEPCIONES
+           ASSIGN TO "../excepciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ARCHIVO-RANKING
+           ASSIGN TO "../ranking.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVO-CHECKPOINT
+           ASSIGN TO "../novedades.chk"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVO-NOV-STG
+           ASSIGN TO "../novedades.stg"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS W-STG-KEY
+           FILE STATUS IS W-STG-STATUS.
+
+           SELECT OPTIONAL ARCHIVO-NOMBRES
+           ASSIGN TO "../nombres.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVO-LOTES
+           ASSIGN TO "../lotes.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ARCHIVO-FEED
+           ASSIGN TO "../listado_feed.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
            SELECT ARCH-SORT
            ASSIGN TO DISK "SORTWORK".
 
@@ -43,6 +78,18 @@
                05 NOV-JUG PIC X(6).
                05 NOV-GOLES PIC 99.
 
+       FD  ARCHIVO-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           03 CHK-CONTADOR PIC 9(8).
+
+       FD  ARCHIVO-NOV-STG.
+       01  REG-NOV-STG.
+           03 STG-EQU PIC 99.
+           03 STG-CANT-JUG PIC 99.
+           03 STG-VEC OCCURS 25 TIMES.
+               05 STG-JUG PIC X(6).
+               05 STG-GOLES PIC 99.
+
        FD  ARCHIVO-JUGADORES.
        01  JUG-CAB-REG.
            03 JUG-CAB-TIPOREG PIC 9.
@@ -52,13 +99,47 @@
            03 JUG-DET-JUG PIC X(6).
            03 JUG-DET-GOLES PIC 9(8).
 
+       FD  ARCHIVO-JUGADORES-NUEVO.
+       01  JUG-CAB-REG-NUEVO.
+           03 JUG-CAB-TIPOREG-N PIC 9.
+           03 JUG-CAB-EQU-N PIC 99.
+       01  JUG-DET-REG-NUEVO.
+           03 JUG-DET-TIPOREG-N PIC 9.
+           03 JUG-DET-JUG-N PIC X(6).
+           03 JUG-DET-GOLES-N PIC 9(8).
+
        FD  ARCHIVO-EQUIPOS.
        01  EQU-REG.
            03 EQU-COD PIC 99.
            03 EQU-NOMBRE PIC X(15).
 
        FD  ARCHIVO-LISTADO.
-       01  IMPRIMIR-LINEA PIC X(40).
+       01  IMPRIMIR-LINEA PIC X(60).
+
+       FD  ARCHIVO-EXCEPCIONES.
+       01  REG-EXCEPCION.
+           03 EXC-TIPO PIC X(20).
+           03 EXC-EQU PIC 99.
+           03 EXC-JUG PIC X(6).
+           03 EXC-DESCRIPCION PIC X(40).
+
+       FD  ARCHIVO-RANKING.
+       01  RANK-IMPRIMIR PIC X(61).
+
+       FD  ARCHIVO-NOMBRES.
+       01  REG-NOMBRE.
+           03 NOM-JUG PIC X(6).
+           03 NOM-NOMBRE PIC X(20).
+
+       FD  ARCHIVO-LOTES.
+       01  REG-LOTE.
+           03 LOTE-EQU PIC 99.
+           03 LOTE-JUG PIC X(6).
+           03 LOTE-ID PIC X(10).
+           03 LOTE-SEQ PIC 9(8).
+
+       FD  ARCHIVO-FEED.
+       01  REG-FEED PIC X(80).
 
        SD  ARCH-SORT.
        01  REG-SORT.
@@ -69,8 +150,69 @@
       *-----------------------
        WORKING-STORAGE SECTION.
        01  W-FLAG PIC 9.
+       01  W-SORT-EOF PIC 9 VALUE 0.
+       01  W-STG-KEY PIC 9(8).
+       01  W-STG-STATUS PIC XX.
+       01  W-STG-PROBE-STATUS PIC XX.
+       01  W-STG-I PIC 99.
+       01  W-CHECKPOINT-COUNT PIC 9(8) VALUE 0.
+       01  W-CHK-INTERVALO PIC 9(4) VALUE 5.
+       01  W-CHK-COCIENTE PIC 9(4).
+       01  W-CHK-RESIDUO PIC 9(4).
        01  W-CANT-JUG PIC 99.
        01  W-CANT-LINEAS PIC 9(8).
+       01  W-ARG-NUM PIC 9(2).
+       01  W-MODO-ACTUALIZA PIC X(8) VALUE SPACES.
+       01  W-ACTUALIZA-JUG PIC 9 VALUE 0.
+       01  W-GOLES-ENCONTRADOS PIC 9(8).
+       01  W-TABLA-NOV.
+           03 W-NOV-CANT-TOT PIC 9(4) VALUE ZERO.
+           03 W-NOV-ENTRY OCCURS 5000 TIMES INDEXED BY W-NOV-IDX.
+               05 W-NOV-T-EQU PIC 99.
+               05 W-NOV-T-JUG PIC X(6).
+               05 W-NOV-T-GOLES PIC 9(8).
+       01  W-NOV-TABLA-OVERFLOW PIC 9 VALUE 0.
+       01  W-REG-VALIDO PIC 9 VALUE 1.
+       01  W-JUG-VALIDO PIC 9 VALUE 1.
+       01  W-ENCONTRADO PIC 9 VALUE 0.
+       01  W-DUP-I PIC 99.
+       01  W-DUP-J PIC 99.
+       01  W-TABLA-EQU-COD.
+           03 W-EQU-CANT PIC 9(4) VALUE ZERO.
+           03 W-EQU-T-ENTRY OCCURS 200 TIMES INDEXED BY W-EQU-IDX.
+               05 W-EQU-T-COD PIC 99.
+               05 W-EQU-T-NOM PIC X(15).
+       01  W-TABLA-JUG-COD.
+           03 W-JUG-CANT PIC 9(4) VALUE ZERO.
+           03 W-JUG-T-COD OCCURS 2000 TIMES
+               INDEXED BY W-JUG-IDX PIC X(6).
+       01  W-TABLA-RANK.
+           03 W-RANK-CANT PIC 9(4) VALUE ZERO.
+           03 W-RANK-ENTRY OCCURS 2500 TIMES INDEXED BY W-RANK-IDX.
+               05 W-RANK-EQU PIC 99.
+               05 W-RANK-JUG PIC X(6).
+               05 W-RANK-GOLES PIC 9(8).
+               05 W-RANK-USADO PIC 9.
+       01  W-RANK-TABLA-OVERFLOW PIC 9 VALUE 0.
+       01  W-RANK-MAX-GOLES PIC 9(8).
+       01  W-RANK-MAX-IDX PIC 9(4).
+       01  W-RANK-POS PIC 99.
+       01  W-REG-COUNT PIC 9(8) VALUE 0.
+       01  W-TABLA-NOMBRES.
+           03 W-NOM-CANT PIC 9(4) VALUE ZERO.
+           03 W-NOM-ENTRY OCCURS 2000 TIMES INDEXED BY W-NOM-IDX.
+               05 W-NOM-T-JUG PIC X(6).
+               05 W-NOM-T-NOM PIC X(20).
+       01  W-ID-LOTE PIC X(10) VALUE SPACES.
+       01  W-LOTE-VALIDO PIC 9 VALUE 1.
+       01  W-TABLA-LOTES.
+           03 W-LOTE-CANT PIC 9(6) VALUE ZERO.
+           03 W-LOTE-ENTRY OCCURS 200000 TIMES INDEXED BY W-LOTE-IDX.
+               05 W-LOTE-T-EQU PIC 99.
+               05 W-LOTE-T-JUG PIC X(6).
+               05 W-LOTE-T-ID PIC X(10).
+               05 W-LOTE-T-SEQ PIC 9(8).
+       01  W-FEED-GOLES-ED PIC Z(7)9.
        01  ENCABEZADO.
            03 FILLER PIC X(7) VALUE "LISTADO".
        01  SUB-ENCABEZADO.
@@ -81,16 +223,49 @@
            03 ENC-NOM-EQU PIC X(15).
        01  TITULO.
            03 FILLER PIC X(12) VALUE "COD. JUGADOR".
-           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE "NOMBRE".
+           03 FILLER PIC X(3) VALUE SPACES.
            03 FILLER PIC X(5) VALUE "GOLES".
        01  JUGADORES.
            03 FILLER PIC X(3) VALUE SPACE.
            03 LIST-COD-JUG PIC X(6).
-           03 FILLER PIC X(11) VALUE SPACES.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 LIST-NOMBRE PIC X(20).
+           03 FILLER PIC X(3) VALUE SPACES.
            03 LIST-GOLES PIC 9(8).
        01  PIE.
            03 FILLER PIC X(26) VALUE "GOLES TOTALES DEL EQUIPO: ".
            03 LIST-EQU-GOLES PIC 9(13).
+       01  RANK-AVISO-PARCIAL.
+           03 FILLER PIC X(61) VALUE
+              "ADVERTENCIA: RANKING PARCIAL, TABLA EXCEDIO CAPACIDAD.".
+       01  RANK-ENCAB-EQUIPOS.
+           03 FILLER PIC X(29) VALUE "GOLEADOR DESTACADO POR EQUIPO".
+       01  RANK-ENCAB-LIGA.
+           03 FILLER PIC X(23) VALUE "TOP 10 GOLEADORES LIGA".
+       01  RANK-LINEA-EQUIPO.
+           03 FILLER PIC X(8) VALUE "EQUIPO: ".
+           03 RANK-L-EQU PIC 99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 RANK-L-NOM PIC X(15).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE "JUGADOR: ".
+           03 RANK-L-JUG PIC X(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE "GOLES: ".
+           03 RANK-L-GOLES PIC 9(8).
+       01  RANK-LINEA-TOP10.
+           03 FILLER PIC X(4) VALUE "POS ".
+           03 RANK-T-POS PIC 99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(8) VALUE "EQUIPO: ".
+           03 RANK-T-EQU PIC 99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE "JUGADOR: ".
+           03 RANK-T-JUG PIC X(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE "GOLES: ".
+           03 RANK-T-GOLES PIC 9(8).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -100,18 +275,181 @@
       ************************************
             PERFORM 1000-INICIO.
             PERFORM 2000-PROCESO.
+            PERFORM 2400-GENERAR-RANKING.
             PERFORM 4000-FIN.
       *************************************
       *********PROGRAMA PRINCIPAL**********
       *************************************
        1000-INICIO.
+           PERFORM 1005-LEER-PARAMETROS.
+           IF W-ID-LOTE = SPACES
+               DISPLAY "ERROR: DEBE INFORMARSE EL ID DE LOTE (ARG 2)"
+               STOP RUN
+           END-IF.
            OPEN INPUT ARCHIVO-NOVEDADES.
+           PERFORM 1055-PREPARAR-STAGING.
            OPEN INPUT ARCHIVO-JUGADORES.
            OPEN INPUT ARCHIVO-EQUIPOS.
            OPEN OUTPUT ARCHIVO-LISTADO.
+           IF W-MODO-ACTUALIZA(1:8) = "ACTUALIZ"
+               MOVE 1 TO W-ACTUALIZA-JUG
+               OPEN OUTPUT ARCHIVO-JUGADORES-NUEVO
+           ELSE
+               MOVE 0 TO W-ACTUALIZA-JUG
+           END-IF.
+           OPEN OUTPUT ARCHIVO-EXCEPCIONES.
+           OPEN OUTPUT ARCHIVO-FEED.
+           MOVE 1 TO W-FLAG.
+           PERFORM 1010-CARGAR-EQUIPOS.
+           PERFORM 1020-CARGAR-JUGADORES.
+           PERFORM 1040-CARGAR-NOMBRES.
+           PERFORM 1050-CARGAR-LOTES.
+           PERFORM 1030-LEER-CHECKPOINT.
            MOVE 1 TO W-FLAG.
            MOVE ZERO TO LIST-EQU-GOLES.
 
+       1055-PREPARAR-STAGING.
+           OPEN INPUT ARCHIVO-NOV-STG.
+           MOVE W-STG-STATUS TO W-STG-PROBE-STATUS.
+           CLOSE ARCHIVO-NOV-STG.
+           IF W-STG-PROBE-STATUS = "35" OR W-STG-PROBE-STATUS = "05"
+               PERFORM 1056-CONSTRUIR-STAGING
+           END-IF.
+           CLOSE ARCHIVO-NOVEDADES.
+
+       1056-CONSTRUIR-STAGING.
+           OPEN OUTPUT ARCHIVO-NOV-STG.
+           MOVE 0 TO W-STG-KEY.
+           MOVE 1 TO W-FLAG.
+           PERFORM UNTIL W-FLAG = 0
+               READ ARCHIVO-NOVEDADES
+                   AT END MOVE 0 TO W-FLAG
+                   NOT AT END
+                       ADD 1 TO W-STG-KEY
+                       INITIALIZE REG-NOV-STG
+                       MOVE NOV-EQU TO STG-EQU
+                       MOVE NOV-CANT-JUG TO STG-CANT-JUG
+                       PERFORM VARYING W-STG-I FROM 1 BY 1
+                           UNTIL W-STG-I > NOV-CANT-JUG
+                           MOVE NOV-JUG(W-STG-I) TO STG-JUG(W-STG-I)
+                           MOVE NOV-GOLES(W-STG-I)
+                               TO STG-GOLES(W-STG-I)
+                       END-PERFORM
+                       WRITE REG-NOV-STG
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-NOV-STG.
+
+       1030-LEER-CHECKPOINT.
+           MOVE 0 TO W-CHECKPOINT-COUNT.
+           OPEN INPUT ARCHIVO-CHECKPOINT.
+           READ ARCHIVO-CHECKPOINT
+               AT END MOVE 0 TO W-CHECKPOINT-COUNT
+               NOT AT END MOVE CHK-CONTADOR TO W-CHECKPOINT-COUNT
+           END-READ.
+           CLOSE ARCHIVO-CHECKPOINT.
+
+       1040-CARGAR-NOMBRES.
+           MOVE 1 TO W-FLAG.
+           OPEN INPUT ARCHIVO-NOMBRES.
+           PERFORM UNTIL W-FLAG = 0
+               READ ARCHIVO-NOMBRES
+                   AT END MOVE 0 TO W-FLAG
+                   NOT AT END
+                       IF W-NOM-CANT < 2000
+                           ADD 1 TO W-NOM-CANT
+                           SET W-NOM-IDX TO W-NOM-CANT
+                           MOVE NOM-JUG TO W-NOM-T-JUG(W-NOM-IDX)
+                           MOVE NOM-NOMBRE TO W-NOM-T-NOM(W-NOM-IDX)
+                       ELSE
+                           DISPLAY "NOMBRES.DAT: TABLA LLENA"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-NOMBRES.
+
+       1050-CARGAR-LOTES.
+           MOVE 1 TO W-FLAG.
+           OPEN INPUT ARCHIVO-LOTES.
+           PERFORM UNTIL W-FLAG = 0
+               READ ARCHIVO-LOTES
+                   AT END MOVE 0 TO W-FLAG
+                   NOT AT END
+                       IF W-LOTE-CANT < 200000
+                           ADD 1 TO W-LOTE-CANT
+                           SET W-LOTE-IDX TO W-LOTE-CANT
+                           MOVE LOTE-EQU TO W-LOTE-T-EQU(W-LOTE-IDX)
+                           MOVE LOTE-JUG TO W-LOTE-T-JUG(W-LOTE-IDX)
+                           MOVE LOTE-ID TO W-LOTE-T-ID(W-LOTE-IDX)
+                           MOVE LOTE-SEQ TO W-LOTE-T-SEQ(W-LOTE-IDX)
+                       ELSE
+                           DISPLAY "LOTES.DAT EXCEDE EL MAXIMO"
+                           DISPLAY
+                             "TABLA DE LOTES INCOMPLETA; ABORTANDO"
+                           STOP RUN
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-LOTES.
+           OPEN EXTEND ARCHIVO-LOTES.
+
+       1010-CARGAR-EQUIPOS.
+           PERFORM UNTIL W-FLAG = 0
+               READ ARCHIVO-EQUIPOS
+                   AT END MOVE 0 TO W-FLAG
+                   NOT AT END
+                       IF W-EQU-CANT < 200
+                           ADD 1 TO W-EQU-CANT
+                           SET W-EQU-IDX TO W-EQU-CANT
+                           MOVE EQU-COD TO W-EQU-T-COD(W-EQU-IDX)
+                           MOVE EQU-NOMBRE TO W-EQU-T-NOM(W-EQU-IDX)
+                       ELSE
+                           DISPLAY "EQUIPO.DAT EXCEDE EL MAXIMO"
+                           DISPLAY
+                             "TABLA DE EQUIPOS INCOMPLETA; ABORTANDO"
+                           STOP RUN
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-EQUIPOS.
+           OPEN INPUT ARCHIVO-EQUIPOS.
+           MOVE 1 TO W-FLAG.
+
+       1020-CARGAR-JUGADORES.
+           PERFORM UNTIL W-FLAG = 0
+               READ ARCHIVO-JUGADORES
+                   AT END MOVE 0 TO W-FLAG
+                   NOT AT END
+                       IF JUG-DET-TIPOREG NOT = 1
+                           IF W-JUG-CANT < 2000
+                               ADD 1 TO W-JUG-CANT
+                               SET W-JUG-IDX TO W-JUG-CANT
+                               MOVE JUG-DET-JUG
+                                   TO W-JUG-T-COD(W-JUG-IDX)
+                           ELSE
+                               DISPLAY "JUGADORES.DAT EXCEDE EL MAXIMO"
+                               DISPLAY
+                                 "TABLA DE JUGADORES INCOMPLETA"
+                               STOP RUN
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-JUGADORES.
+           OPEN INPUT ARCHIVO-JUGADORES.
+
+       1005-LEER-PARAMETROS.
+           MOVE 1 TO W-ARG-NUM.
+           DISPLAY W-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT W-MODO-ACTUALIZA FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO W-MODO-ACTUALIZA
+           END-ACCEPT.
+           MOVE 2 TO W-ARG-NUM.
+           DISPLAY W-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT W-ID-LOTE FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO W-ID-LOTE
+           END-ACCEPT.
+
        2000-PROCESO.
            SORT ARCH-SORT
               ON ASCENDING SORT-EQU
@@ -121,30 +459,217 @@
 
        2100-PROCESO-ENTRADA.
            PERFORM 2100-PROCESAR-NOVEDADES.
+           PERFORM 2105-VALIDAR-TABLA-NOV.
            PERFORM 2150-PROCESAR-JUGADORES.
 
+       2105-VALIDAR-TABLA-NOV.
+           IF W-NOV-TABLA-OVERFLOW = 1 AND W-ACTUALIZA-JUG = 1
+               DISPLAY
+                 "ERROR: TABLA DE NOVEDADES DESBORDADA; "
+               DISPLAY
+                 "ABORTANDO ACTUALIZACION DE JUGADORES.DAT"
+               STOP RUN
+           END-IF.
+
        2100-PROCESAR-NOVEDADES.
-           PERFORM 2110-LEER-ARCHIVO-NOVEDADES.
+           OPEN INPUT ARCHIVO-NOV-STG.
+           COMPUTE W-STG-KEY = W-CHECKPOINT-COUNT + 1.
+           START ARCHIVO-NOV-STG KEY IS NOT LESS THAN W-STG-KEY
+               INVALID KEY MOVE 0 TO W-FLAG
+               NOT INVALID KEY MOVE 1 TO W-FLAG
+           END-START.
+           IF W-FLAG = 1
+               PERFORM 2110-LEER-ARCHIVO-NOVEDADES
+           END-IF.
            PERFORM UNTIL W-FLAG = 0
-               PERFORM 2120-MOVER-EQUIPO-NOVEDADES
-               PERFORM VARYING W-CANT-JUG FROM 1 BY 1
-                   UNTIL W-CANT-JUG > NOV-CANT-JUG
-                   PERFORM 2130-MOVER-RESTO-NOVEDADES
-                   RELEASE REG-SORT
-               END-PERFORM
+               PERFORM 2111-VALIDAR-CANT-JUG
+               IF W-REG-VALIDO = 1
+                   PERFORM 2112-VALIDAR-EQUIPO-NOV
+               END-IF
+               IF W-REG-VALIDO = 1
+                   PERFORM 2113-VALIDAR-DUPLICADOS
+               END-IF
+               IF W-REG-VALIDO = 1
+                   PERFORM 2120-MOVER-EQUIPO-NOVEDADES
+                   PERFORM VARYING W-CANT-JUG FROM 1 BY 1
+                       UNTIL W-CANT-JUG > NOV-CANT-JUG
+                       PERFORM 2125-VALIDAR-JUGADOR-NOV
+                       IF W-JUG-VALIDO = 1
+                           PERFORM 2114-VALIDAR-LOTE-NOV
+                       END-IF
+                       IF W-JUG-VALIDO = 1
+                           PERFORM 2130-MOVER-RESTO-NOVEDADES
+                           PERFORM 2135-ACUMULAR-TABLA-NOV
+                           RELEASE REG-SORT
+                           PERFORM 2137-REGISTRAR-LOTE
+                       END-IF
+                   END-PERFORM
+               END-IF
+               PERFORM 2140-GRABAR-CHECKPOINT
                PERFORM 2110-LEER-ARCHIVO-NOVEDADES
            END-PERFORM.
+           CLOSE ARCHIVO-NOV-STG.
 
        2110-LEER-ARCHIVO-NOVEDADES.
-           READ ARCHIVO-NOVEDADES AT END MOVE 0 TO W-FLAG.
+           READ ARCHIVO-NOV-STG NEXT RECORD
+               AT END MOVE 0 TO W-FLAG
+               NOT AT END
+                   MOVE W-STG-KEY TO W-REG-COUNT
+                   MOVE STG-EQU TO NOV-EQU
+                   MOVE STG-CANT-JUG TO NOV-CANT-JUG
+                   PERFORM VARYING W-STG-I FROM 1 BY 1
+                       UNTIL W-STG-I > STG-CANT-JUG
+                       MOVE STG-JUG(W-STG-I) TO NOV-JUG(W-STG-I)
+                       MOVE STG-GOLES(W-STG-I) TO NOV-GOLES(W-STG-I)
+                   END-PERFORM
+           END-READ.
+
+       2140-GRABAR-CHECKPOINT.
+           DIVIDE W-REG-COUNT BY W-CHK-INTERVALO
+               GIVING W-CHK-COCIENTE REMAINDER W-CHK-RESIDUO.
+           IF W-CHK-RESIDUO = 0
+               OPEN OUTPUT ARCHIVO-CHECKPOINT
+               MOVE W-REG-COUNT TO CHK-CONTADOR
+               WRITE REG-CHECKPOINT
+               CLOSE ARCHIVO-CHECKPOINT
+           END-IF.
+
+       2111-VALIDAR-CANT-JUG.
+           IF NOV-CANT-JUG > 25
+               MOVE 0 TO W-REG-VALIDO
+               MOVE "CANT-JUG INVALIDA" TO EXC-TIPO
+               MOVE NOV-EQU TO EXC-EQU
+               MOVE SPACES TO EXC-JUG
+               MOVE "NOV-CANT-JUG SUPERA EL MAXIMO DE 25"
+                   TO EXC-DESCRIPCION
+               WRITE REG-EXCEPCION
+           ELSE
+               MOVE 1 TO W-REG-VALIDO
+           END-IF.
+
+       2113-VALIDAR-DUPLICADOS.
+           PERFORM VARYING W-DUP-I FROM 1 BY 1
+               UNTIL W-DUP-I > NOV-CANT-JUG
+               PERFORM VARYING W-DUP-J FROM 1 BY 1
+                   UNTIL W-DUP-J > NOV-CANT-JUG
+                   IF W-DUP-I NOT = W-DUP-J
+                       AND NOV-JUG(W-DUP-I) = NOV-JUG(W-DUP-J)
+                       MOVE 0 TO W-REG-VALIDO
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           IF W-REG-VALIDO = 0
+               MOVE "JUGADOR DUPLICADO" TO EXC-TIPO
+               MOVE NOV-EQU TO EXC-EQU
+               MOVE SPACES TO EXC-JUG
+               MOVE "JUGADOR DUPLICADO DENTRO DEL REGISTRO"
+                   TO EXC-DESCRIPCION
+               WRITE REG-EXCEPCION
+           END-IF.
+
+       2112-VALIDAR-EQUIPO-NOV.
+           MOVE 1 TO W-REG-VALIDO.
+           MOVE 0 TO W-ENCONTRADO.
+           PERFORM VARYING W-EQU-IDX FROM 1 BY 1
+               UNTIL W-EQU-IDX > W-EQU-CANT
+               IF W-EQU-T-COD(W-EQU-IDX) = NOV-EQU
+                   MOVE 1 TO W-ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF W-ENCONTRADO = 0
+               MOVE 0 TO W-REG-VALIDO
+               MOVE "EQUIPO INEXISTENTE" TO EXC-TIPO
+               MOVE NOV-EQU TO EXC-EQU
+               MOVE SPACES TO EXC-JUG
+               MOVE "NOVEDAD SIN EQUIPO EN EQUIPO.DAT"
+                   TO EXC-DESCRIPCION
+               WRITE REG-EXCEPCION
+           END-IF.
+
+       2114-VALIDAR-LOTE-NOV.
+           MOVE 0 TO W-ENCONTRADO.
+           PERFORM VARYING W-LOTE-IDX FROM 1 BY 1
+               UNTIL W-LOTE-IDX > W-LOTE-CANT
+               IF W-LOTE-T-EQU(W-LOTE-IDX) = NOV-EQU
+                   AND W-LOTE-T-JUG(W-LOTE-IDX) = NOV-JUG(W-CANT-JUG)
+                   AND W-LOTE-T-ID(W-LOTE-IDX) = W-ID-LOTE
+                   MOVE 1 TO W-ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF W-ENCONTRADO = 1
+               MOVE 0 TO W-JUG-VALIDO
+               MOVE "LOTE DUPLICADO" TO EXC-TIPO
+               MOVE NOV-EQU TO EXC-EQU
+               MOVE NOV-JUG(W-CANT-JUG) TO EXC-JUG
+               MOVE "NOVEDAD YA PROCESADA PARA ESTE LOTE"
+                   TO EXC-DESCRIPCION
+               WRITE REG-EXCEPCION
+           END-IF.
 
        2120-MOVER-EQUIPO-NOVEDADES.
            MOVE NOV-EQU TO SORT-EQU.
 
+       2125-VALIDAR-JUGADOR-NOV.
+           MOVE 1 TO W-JUG-VALIDO.
+           MOVE 0 TO W-ENCONTRADO.
+           PERFORM VARYING W-JUG-IDX FROM 1 BY 1
+               UNTIL W-JUG-IDX > W-JUG-CANT
+               IF W-JUG-T-COD(W-JUG-IDX) = NOV-JUG(W-CANT-JUG)
+                   MOVE 1 TO W-ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF W-ENCONTRADO = 0
+               MOVE 0 TO W-JUG-VALIDO
+               MOVE "JUGADOR INEXISTENTE" TO EXC-TIPO
+               MOVE NOV-EQU TO EXC-EQU
+               MOVE NOV-JUG(W-CANT-JUG) TO EXC-JUG
+               MOVE "NOVEDAD SIN JUGADOR EN JUGADORES.DAT"
+                   TO EXC-DESCRIPCION
+               WRITE REG-EXCEPCION
+           END-IF.
+
        2130-MOVER-RESTO-NOVEDADES.
            MOVE NOV-JUG(W-CANT-JUG) TO SORT-JUG.
            MOVE NOV-GOLES(W-CANT-JUG) TO SORT-GOLES.
 
+       2135-ACUMULAR-TABLA-NOV.
+           IF W-NOV-CANT-TOT < 5000
+               ADD 1 TO W-NOV-CANT-TOT
+               SET W-NOV-IDX TO W-NOV-CANT-TOT
+               MOVE SORT-EQU TO W-NOV-T-EQU(W-NOV-IDX)
+               MOVE SORT-JUG TO W-NOV-T-JUG(W-NOV-IDX)
+               MOVE SORT-GOLES TO W-NOV-T-GOLES(W-NOV-IDX)
+           ELSE
+               MOVE 1 TO W-NOV-TABLA-OVERFLOW
+               MOVE "TABLA NOV LLENA" TO EXC-TIPO
+               MOVE NOV-EQU TO EXC-EQU
+               MOVE NOV-JUG(W-CANT-JUG) TO EXC-JUG
+               MOVE "TABLA NOVEDADES LLENA; GOL NO ACUMULADO"
+                   TO EXC-DESCRIPCION
+               WRITE REG-EXCEPCION
+           END-IF.
+
+       2137-REGISTRAR-LOTE.
+           IF W-LOTE-CANT < 200000
+               ADD 1 TO W-LOTE-CANT
+               SET W-LOTE-IDX TO W-LOTE-CANT
+               MOVE NOV-EQU TO W-LOTE-T-EQU(W-LOTE-IDX)
+               MOVE NOV-JUG(W-CANT-JUG) TO W-LOTE-T-JUG(W-LOTE-IDX)
+               MOVE W-ID-LOTE TO W-LOTE-T-ID(W-LOTE-IDX)
+               MOVE W-REG-COUNT TO W-LOTE-T-SEQ(W-LOTE-IDX)
+               MOVE NOV-EQU TO LOTE-EQU
+               MOVE NOV-JUG(W-CANT-JUG) TO LOTE-JUG
+               MOVE W-ID-LOTE TO LOTE-ID
+               MOVE W-REG-COUNT TO LOTE-SEQ
+               WRITE REG-LOTE
+           ELSE
+               DISPLAY
+                 "ERROR: TABLA DE LOTES EXCEDE EL MAXIMO DE 200000"
+               DISPLAY
+                 "NO SE PUEDE REGISTRAR EL LOTE; ABORTANDO"
+               STOP RUN
+           END-IF.
+
        2150-PROCESAR-JUGADORES.
            MOVE 1 TO W-FLAG.
            PERFORM 2160-LEER-ARCHIVO-JUGADORES.
@@ -154,6 +679,7 @@
                PERFORM UNTIL JUG-DET-TIPOREG = 1 OR W-FLAG = 0
                    PERFORM 2180-MOVER-RESTO-JUGADORES
                    RELEASE REG-SORT
+                   PERFORM 2185-ACTUALIZAR-MAESTRO-JUGADOR
                    PERFORM 2160-LEER-ARCHIVO-JUGADORES
                END-PERFORM
            END-PERFORM.
@@ -164,11 +690,33 @@
 
        2170-MOVER-EQUIPO-JUGADORES.
            MOVE JUG-CAB-EQU TO SORT-EQU.
+           IF W-ACTUALIZA-JUG = 1
+               MOVE JUG-CAB-REG TO JUG-CAB-REG-NUEVO
+               WRITE JUG-CAB-REG-NUEVO
+           END-IF.
 
        2180-MOVER-RESTO-JUGADORES.
            MOVE JUG-DET-JUG TO SORT-JUG.
            MOVE JUG-DET-GOLES TO SORT-GOLES.
 
+       2185-ACTUALIZAR-MAESTRO-JUGADOR.
+           IF W-ACTUALIZA-JUG = 1
+               MOVE JUG-DET-REG TO JUG-DET-REG-NUEVO
+               PERFORM 2186-BUSCAR-GOLES-NOVEDAD
+               ADD W-GOLES-ENCONTRADOS TO JUG-DET-GOLES-N
+               WRITE JUG-DET-REG-NUEVO
+           END-IF.
+
+       2186-BUSCAR-GOLES-NOVEDAD.
+           MOVE 0 TO W-GOLES-ENCONTRADOS.
+           PERFORM VARYING W-NOV-IDX FROM 1 BY 1
+               UNTIL W-NOV-IDX > W-NOV-CANT-TOT
+               IF W-NOV-T-EQU(W-NOV-IDX) = SORT-EQU
+                   AND W-NOV-T-JUG(W-NOV-IDX) = JUG-DET-JUG
+                   ADD W-NOV-T-GOLES(W-NOV-IDX) TO W-GOLES-ENCONTRADOS
+               END-IF
+           END-PERFORM.
+
        2200-PROCESO-SALIDA.
            MOVE 1 TO W-FLAG.
            PERFORM 2205-GRABAR-ENCABEZADO.
@@ -185,6 +733,8 @@
                    PERFORM 2280-COMPARAR-ANTERIOR
                    PERFORM 2300-SUMAR-TOTAL-EQUIPO
                    PERFORM 2290-GRABAR-JUGADORES
+                   PERFORM 2295-ACUMULAR-RANKING
+                   PERFORM 2297-GRABAR-FEED
                END-PERFORM
                PERFORM 2310-GRABAR-PIE
            END-PERFORM.
@@ -194,7 +744,12 @@
            ADD 1 TO W-CANT-LINEAS.
 
        2210-LEER-ARCHIVO-SORT.
-           RETURN ARCH-SORT INTO REG-SORT AT END MOVE 0 TO W-FLAG.
+           MOVE 0 TO W-SORT-EOF.
+           RETURN ARCH-SORT INTO REG-SORT
+               AT END
+                   MOVE 0 TO W-FLAG
+                   MOVE 1 TO W-SORT-EOF
+           END-RETURN.
 
        2220-MOVER-EQUIPO-SORT.
            MOVE SORT-EQU TO ENC-COD-EQU.
@@ -221,9 +776,20 @@
        2270-MOVER-RESTO-SORT.
            MOVE SORT-JUG TO LIST-COD-JUG.
            MOVE SORT-GOLES TO LIST-GOLES.
+           PERFORM 2275-BUSCAR-NOMBRE-JUGADOR.
+
+       2275-BUSCAR-NOMBRE-JUGADOR.
+           MOVE SPACES TO LIST-NOMBRE.
+           PERFORM VARYING W-NOM-IDX FROM 1 BY 1
+               UNTIL W-NOM-IDX > W-NOM-CANT
+               IF W-NOM-T-JUG(W-NOM-IDX) = SORT-JUG
+                   MOVE W-NOM-T-NOM(W-NOM-IDX) TO LIST-NOMBRE
+               END-IF
+           END-PERFORM.
 
        2280-COMPARAR-ANTERIOR.
-           IF SORT-EQU = ENC-COD-EQU AND SORT-JUG = LIST-COD-JUG
+           IF W-SORT-EOF = 0
+               AND SORT-EQU = ENC-COD-EQU AND SORT-JUG = LIST-COD-JUG
                ADD SORT-GOLES TO LIST-GOLES
                PERFORM 2210-LEER-ARCHIVO-SORT
            END-IF.
@@ -231,6 +797,39 @@
        2290-GRABAR-JUGADORES.
            WRITE IMPRIMIR-LINEA FROM JUGADORES AFTER ADVANCING 1 LINE.
 
+       2295-ACUMULAR-RANKING.
+           IF W-RANK-CANT < 2500
+               ADD 1 TO W-RANK-CANT
+               SET W-RANK-IDX TO W-RANK-CANT
+               MOVE ENC-COD-EQU TO W-RANK-EQU(W-RANK-IDX)
+               MOVE LIST-COD-JUG TO W-RANK-JUG(W-RANK-IDX)
+               MOVE LIST-GOLES TO W-RANK-GOLES(W-RANK-IDX)
+               MOVE 0 TO W-RANK-USADO(W-RANK-IDX)
+           ELSE
+               MOVE 1 TO W-RANK-TABLA-OVERFLOW
+               MOVE "TABLA RANKING LLENA" TO EXC-TIPO
+               MOVE ENC-COD-EQU TO EXC-EQU
+               MOVE LIST-COD-JUG TO EXC-JUG
+               MOVE "TABLA DE RANKING LLENA; JUGADOR FUERA DEL RANKING"
+                   TO EXC-DESCRIPCION
+               WRITE REG-EXCEPCION
+           END-IF.
+
+       2297-GRABAR-FEED.
+           MOVE LIST-GOLES TO W-FEED-GOLES-ED.
+           MOVE SPACES TO REG-FEED.
+           STRING
+               ENC-COD-EQU DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(ENC-NOM-EQU) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(LIST-COD-JUG) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(W-FEED-GOLES-ED) DELIMITED BY SIZE
+               INTO REG-FEED
+           END-STRING.
+           WRITE REG-FEED.
+
        2300-SUMAR-TOTAL-EQUIPO.
            DISPLAY LIST-GOLES.
            ADD LIST-GOLES TO LIST-EQU-GOLES.
@@ -239,11 +838,90 @@
            WRITE IMPRIMIR-LINEA FROM PIE AFTER ADVANCING 1 LINE.
            MOVE ZERO TO LIST-EQU-GOLES.
 
+       2400-GENERAR-RANKING.
+           OPEN OUTPUT ARCHIVO-RANKING.
+           IF W-RANK-TABLA-OVERFLOW = 1
+               WRITE RANK-IMPRIMIR FROM RANK-AVISO-PARCIAL
+                   AFTER ADVANCING PAGE
+               WRITE RANK-IMPRIMIR FROM RANK-ENCAB-EQUIPOS
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               WRITE RANK-IMPRIMIR FROM RANK-ENCAB-EQUIPOS
+                   AFTER ADVANCING PAGE
+           END-IF.
+           PERFORM VARYING W-EQU-IDX FROM 1 BY 1
+               UNTIL W-EQU-IDX > W-EQU-CANT
+               PERFORM 2410-TOP-GOLEADOR-EQUIPO
+           END-PERFORM.
+           WRITE RANK-IMPRIMIR FROM RANK-ENCAB-LIGA
+               AFTER ADVANCING 2 LINE.
+           PERFORM VARYING W-RANK-POS FROM 1 BY 1
+               UNTIL W-RANK-POS > 10
+               PERFORM 2420-TOP-GOLEADOR-LIGA
+           END-PERFORM.
+           CLOSE ARCHIVO-RANKING.
+
+       2410-TOP-GOLEADOR-EQUIPO.
+           MOVE 0 TO W-RANK-MAX-GOLES.
+           MOVE 0 TO W-RANK-MAX-IDX.
+           PERFORM VARYING W-RANK-IDX FROM 1 BY 1
+               UNTIL W-RANK-IDX > W-RANK-CANT
+               IF W-RANK-EQU(W-RANK-IDX) = W-EQU-T-COD(W-EQU-IDX)
+                   AND W-RANK-GOLES(W-RANK-IDX) > W-RANK-MAX-GOLES
+                   MOVE W-RANK-GOLES(W-RANK-IDX) TO W-RANK-MAX-GOLES
+                   SET W-RANK-MAX-IDX TO W-RANK-IDX
+               END-IF
+           END-PERFORM.
+           IF W-RANK-MAX-IDX > 0
+               MOVE W-EQU-T-COD(W-EQU-IDX) TO RANK-L-EQU
+               MOVE W-EQU-T-NOM(W-EQU-IDX) TO RANK-L-NOM
+               MOVE W-RANK-JUG(W-RANK-MAX-IDX) TO RANK-L-JUG
+               MOVE W-RANK-MAX-GOLES TO RANK-L-GOLES
+               WRITE RANK-IMPRIMIR FROM RANK-LINEA-EQUIPO
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       2420-TOP-GOLEADOR-LIGA.
+           MOVE 0 TO W-RANK-MAX-GOLES.
+           MOVE 0 TO W-RANK-MAX-IDX.
+           PERFORM VARYING W-RANK-IDX FROM 1 BY 1
+               UNTIL W-RANK-IDX > W-RANK-CANT
+               IF W-RANK-USADO(W-RANK-IDX) = 0
+                   AND W-RANK-GOLES(W-RANK-IDX) > W-RANK-MAX-GOLES
+                   MOVE W-RANK-GOLES(W-RANK-IDX) TO W-RANK-MAX-GOLES
+                   SET W-RANK-MAX-IDX TO W-RANK-IDX
+               END-IF
+           END-PERFORM.
+           IF W-RANK-MAX-IDX > 0
+               MOVE 1 TO W-RANK-USADO(W-RANK-MAX-IDX)
+               MOVE W-RANK-POS TO RANK-T-POS
+               MOVE W-RANK-EQU(W-RANK-MAX-IDX) TO RANK-T-EQU
+               MOVE W-RANK-JUG(W-RANK-MAX-IDX) TO RANK-T-JUG
+               MOVE W-RANK-MAX-GOLES TO RANK-T-GOLES
+               WRITE RANK-IMPRIMIR FROM RANK-LINEA-TOP10
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
        4000-FIN.
-           CLOSE ARCHIVO-NOVEDADES.
            CLOSE ARCHIVO-JUGADORES.
            CLOSE ARCHIVO-EQUIPOS.
            CLOSE ARCHIVO-LISTADO.
+           CLOSE ARCHIVO-EXCEPCIONES.
+           CLOSE ARCHIVO-LOTES.
+           CLOSE ARCHIVO-FEED.
+           IF W-ACTUALIZA-JUG = 1
+               CLOSE ARCHIVO-JUGADORES-NUEVO
+           END-IF.
+           PERFORM 4010-LIMPIAR-CHECKPOINT.
            STOP RUN.
 
+       4010-LIMPIAR-CHECKPOINT.
+      *    Run completed cleanly: clear the checkpoint/staging files
+      *    so the next batch starts from a fresh novedades.dat copy
+      *    instead of resuming into leftover state from this run.
+           OPEN OUTPUT ARCHIVO-CHECKPOINT.
+           CLOSE ARCHIVO-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-NOV-STG.
+           CLOSE ARCHIVO-NOV-STG.
+
        END PROGRAM YOUR-PROGRAM-NAME.
