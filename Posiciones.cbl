@@ -0,0 +1,253 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Tabla de posiciones a partir de los resultados de
+      *          partidos.dat (PJ, PG, PE, PP, GF, GC, DG, PUNTOS).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. POSICIONES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-PARTIDOS
+           ASSIGN TO "../partidos.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ARCHIVO-EQUIPOS
+           ASSIGN TO "../equipo.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ARCHIVO-POSICIONES
+           ASSIGN TO "../posiciones.dat".
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  ARCHIVO-PARTIDOS.
+       01  REG-PARTIDO.
+           03 PART-EQU-LOC PIC 99.
+           03 PART-EQU-VIS PIC 99.
+           03 PART-GOL-LOC PIC 99.
+           03 PART-GOL-VIS PIC 99.
+
+       FD  ARCHIVO-EQUIPOS.
+       01  EQU-REG.
+           03 EQU-COD PIC 99.
+           03 EQU-NOMBRE PIC X(15).
+
+       FD  ARCHIVO-POSICIONES.
+       01  IMPRIMIR-LINEA PIC X(70).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  W-FLAG PIC 9.
+       01  W-IDX-LOC PIC 9(4).
+       01  W-IDX-VIS PIC 9(4).
+       01  W-MAX-PTS PIC 9(5).
+       01  W-MAX-DG PIC S9(5).
+       01  W-MAX-IDX PIC 9(4).
+       01  W-POS-LINEA-NUM PIC 99.
+       01  W-TABLA-POS.
+           03 W-POS-CANT PIC 9(4) VALUE ZERO.
+           03 W-POS-ENTRY OCCURS 200 TIMES INDEXED BY W-POS-IDX.
+               05 W-POS-COD PIC 99.
+               05 W-POS-NOM PIC X(15).
+               05 W-POS-PJ PIC 9(4) VALUE ZERO.
+               05 W-POS-PG PIC 9(4) VALUE ZERO.
+               05 W-POS-PE PIC 9(4) VALUE ZERO.
+               05 W-POS-PP PIC 9(4) VALUE ZERO.
+               05 W-POS-GF PIC 9(5) VALUE ZERO.
+               05 W-POS-GC PIC 9(5) VALUE ZERO.
+               05 W-POS-DG PIC S9(5) VALUE ZERO.
+               05 W-POS-PTS PIC 9(5) VALUE ZERO.
+               05 W-POS-USADO PIC 9 VALUE 0.
+       01  ENCABEZADO-POS.
+           03 FILLER PIC X(25) VALUE "TABLA DE POSICIONES".
+       01  TITULO-POS.
+           03 FILLER PIC X(4) VALUE "POS ".
+           03 FILLER PIC X(15) VALUE "EQUIPO".
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE "PJ  ".
+           03 FILLER PIC X(4) VALUE "PG  ".
+           03 FILLER PIC X(4) VALUE "PE  ".
+           03 FILLER PIC X(4) VALUE "PP  ".
+           03 FILLER PIC X(5) VALUE "GF   ".
+           03 FILLER PIC X(5) VALUE "GC   ".
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE "DG   ".
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE "PTS  ".
+       01  DETALLE-POS.
+           03 DET-POS PIC Z9.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 DET-NOM PIC X(15).
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 DET-PJ PIC ZZZ9.
+           03 DET-PG PIC ZZZ9.
+           03 DET-PE PIC ZZZ9.
+           03 DET-PP PIC ZZZ9.
+           03 DET-GF PIC ZZZZ9.
+           03 DET-GC PIC ZZZZ9.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 DET-DG PIC -ZZZ9.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 DET-PTS PIC ZZZZ9.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESAR-PARTIDOS.
+           PERFORM 3000-GRABAR-POSICIONES.
+           PERFORM 4000-FIN.
+
+       1000-INICIO.
+           OPEN INPUT ARCHIVO-EQUIPOS.
+           OPEN INPUT ARCHIVO-PARTIDOS.
+           OPEN OUTPUT ARCHIVO-POSICIONES.
+           PERFORM 1010-CARGAR-EQUIPOS.
+
+       1010-CARGAR-EQUIPOS.
+           MOVE 1 TO W-FLAG.
+           PERFORM UNTIL W-FLAG = 0
+               READ ARCHIVO-EQUIPOS
+                   AT END MOVE 0 TO W-FLAG
+                   NOT AT END
+                       ADD 1 TO W-POS-CANT
+                       SET W-POS-IDX TO W-POS-CANT
+                       MOVE EQU-COD TO W-POS-COD(W-POS-IDX)
+                       MOVE EQU-NOMBRE TO W-POS-NOM(W-POS-IDX)
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVO-EQUIPOS.
+
+       2000-PROCESAR-PARTIDOS.
+           MOVE 1 TO W-FLAG.
+           PERFORM 2010-LEER-PARTIDO.
+           PERFORM UNTIL W-FLAG = 0
+               PERFORM 2020-BUSCAR-EQUIPO-LOCAL
+               PERFORM 2030-BUSCAR-EQUIPO-VISITANTE
+               PERFORM 2040-ACTUALIZAR-RESULTADO
+               PERFORM 2010-LEER-PARTIDO
+           END-PERFORM.
+
+       2010-LEER-PARTIDO.
+           READ ARCHIVO-PARTIDOS AT END MOVE 0 TO W-FLAG.
+
+       2020-BUSCAR-EQUIPO-LOCAL.
+           MOVE 0 TO W-IDX-LOC.
+           PERFORM VARYING W-POS-IDX FROM 1 BY 1
+               UNTIL W-POS-IDX > W-POS-CANT
+               IF W-POS-COD(W-POS-IDX) = PART-EQU-LOC
+                   SET W-IDX-LOC TO W-POS-IDX
+               END-IF
+           END-PERFORM.
+
+       2030-BUSCAR-EQUIPO-VISITANTE.
+           MOVE 0 TO W-IDX-VIS.
+           PERFORM VARYING W-POS-IDX FROM 1 BY 1
+               UNTIL W-POS-IDX > W-POS-CANT
+               IF W-POS-COD(W-POS-IDX) = PART-EQU-VIS
+                   SET W-IDX-VIS TO W-POS-IDX
+               END-IF
+           END-PERFORM.
+
+       2040-ACTUALIZAR-RESULTADO.
+           IF W-IDX-LOC > 0
+               ADD 1 TO W-POS-PJ(W-IDX-LOC)
+               ADD PART-GOL-LOC TO W-POS-GF(W-IDX-LOC)
+               ADD PART-GOL-VIS TO W-POS-GC(W-IDX-LOC)
+           END-IF.
+           IF W-IDX-VIS > 0
+               ADD 1 TO W-POS-PJ(W-IDX-VIS)
+               ADD PART-GOL-VIS TO W-POS-GF(W-IDX-VIS)
+               ADD PART-GOL-LOC TO W-POS-GC(W-IDX-VIS)
+           END-IF.
+           IF PART-GOL-LOC > PART-GOL-VIS
+               IF W-IDX-LOC > 0
+                   ADD 1 TO W-POS-PG(W-IDX-LOC)
+                   ADD 3 TO W-POS-PTS(W-IDX-LOC)
+               END-IF
+               IF W-IDX-VIS > 0
+                   ADD 1 TO W-POS-PP(W-IDX-VIS)
+               END-IF
+           ELSE
+               IF PART-GOL-VIS > PART-GOL-LOC
+                   IF W-IDX-VIS > 0
+                       ADD 1 TO W-POS-PG(W-IDX-VIS)
+                       ADD 3 TO W-POS-PTS(W-IDX-VIS)
+                   END-IF
+                   IF W-IDX-LOC > 0
+                       ADD 1 TO W-POS-PP(W-IDX-LOC)
+                   END-IF
+               ELSE
+                   IF W-IDX-LOC > 0
+                       ADD 1 TO W-POS-PE(W-IDX-LOC)
+                       ADD 1 TO W-POS-PTS(W-IDX-LOC)
+                   END-IF
+                   IF W-IDX-VIS > 0
+                       ADD 1 TO W-POS-PE(W-IDX-VIS)
+                       ADD 1 TO W-POS-PTS(W-IDX-VIS)
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-GRABAR-POSICIONES.
+           PERFORM VARYING W-POS-IDX FROM 1 BY 1
+               UNTIL W-POS-IDX > W-POS-CANT
+               COMPUTE W-POS-DG(W-POS-IDX) =
+                   W-POS-GF(W-POS-IDX) - W-POS-GC(W-POS-IDX)
+           END-PERFORM.
+           WRITE IMPRIMIR-LINEA FROM ENCABEZADO-POS
+               AFTER ADVANCING PAGE.
+           WRITE IMPRIMIR-LINEA FROM TITULO-POS
+               AFTER ADVANCING 2 LINE.
+           PERFORM VARYING W-POS-LINEA-NUM FROM 1 BY 1
+               UNTIL W-POS-LINEA-NUM > W-POS-CANT
+               PERFORM 3010-ESCRIBIR-SIGUIENTE
+           END-PERFORM.
+
+       3010-ESCRIBIR-SIGUIENTE.
+           MOVE 0 TO W-MAX-IDX.
+           MOVE 0 TO W-MAX-PTS.
+           MOVE 0 TO W-MAX-DG.
+           PERFORM VARYING W-POS-IDX FROM 1 BY 1
+               UNTIL W-POS-IDX > W-POS-CANT
+               IF W-POS-USADO(W-POS-IDX) = 0
+                   AND (W-MAX-IDX = 0
+                       OR W-POS-PTS(W-POS-IDX) > W-MAX-PTS
+                       OR (W-POS-PTS(W-POS-IDX) = W-MAX-PTS
+                           AND W-POS-DG(W-POS-IDX) > W-MAX-DG))
+                   MOVE W-POS-PTS(W-POS-IDX) TO W-MAX-PTS
+                   MOVE W-POS-DG(W-POS-IDX) TO W-MAX-DG
+                   SET W-MAX-IDX TO W-POS-IDX
+               END-IF
+           END-PERFORM.
+           IF W-MAX-IDX > 0
+               MOVE 1 TO W-POS-USADO(W-MAX-IDX)
+               MOVE W-POS-LINEA-NUM TO DET-POS
+               MOVE W-POS-NOM(W-MAX-IDX) TO DET-NOM
+               MOVE W-POS-PJ(W-MAX-IDX) TO DET-PJ
+               MOVE W-POS-PG(W-MAX-IDX) TO DET-PG
+               MOVE W-POS-PE(W-MAX-IDX) TO DET-PE
+               MOVE W-POS-PP(W-MAX-IDX) TO DET-PP
+               MOVE W-POS-GF(W-MAX-IDX) TO DET-GF
+               MOVE W-POS-GC(W-MAX-IDX) TO DET-GC
+               MOVE W-POS-DG(W-MAX-IDX) TO DET-DG
+               MOVE W-POS-PTS(W-MAX-IDX) TO DET-PTS
+               WRITE IMPRIMIR-LINEA FROM DETALLE-POS
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       4000-FIN.
+           CLOSE ARCHIVO-PARTIDOS.
+           CLOSE ARCHIVO-POSICIONES.
+           STOP RUN.
+
+       END PROGRAM POSICIONES.
